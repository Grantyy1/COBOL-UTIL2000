@@ -0,0 +1,54 @@
+//CALC2000 JOB (ACCT),'INVESTMENT PROJ',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB NAME  : CALC2000
+//* PURPOSE   : NIGHTLY INVESTMENT PROJECTION BATCH RUN
+//*             RUNS CALC2000 IN BATCH MODE (SYSIN SELECTION '3')
+//*             AGAINST THE SCENARIO FILE AND PRODUCES A PRINTABLE
+//*             PROJECTION REPORT AND AUDIT TRAIL.
+//* FILE BINDING: CALC2000's SELECT clauses ASSIGN TO the bare
+//*             ddnames SCENARIO/REPORT/AUDIT/RESTART below, which
+//*             the runtime resolves against these DD statements -
+//*             the dataset names/attributes can be changed here
+//*             without touching the program.
+//* OPERATOR ID: THE FIRST SYSIN CARD IS THE OPERATOR/JOB ID, READ
+//*             BY 010-OPEN-REPORT-FILE AND STAMPED ON EVERY
+//*             AUDIT-LOG LINE FOR THIS RUN.
+//* OVERRIDES : NUMBER-OF-YEARS / YEARLY-INTEREST-RATE CAN BE
+//*             CHANGED WITHOUT A RECOMPILE BY EDITING THE SYSIN
+//*             CARDS BELOW (SEE 020-ACCEPT-SCENARIO-PARMS) - THESE
+//*             ONLY APPLY TO SELECTIONS 1/2/4; SELECTION 3 (USED BY
+//*             THIS JOB) TAKES ITS AMOUNT/YEARS/RATE FROM EACH
+//*             SCENARIO RECORD INSTEAD AND IGNORES THEM - SEE
+//*             CALC2000-ADHOC.JCL FOR A JOB THAT EXERCISES THE
+//*             OVERRIDE CARDS VIA SELECTION 1.
+//* RC HANDLING: CALC2000 SETS RETURN-CODE=8 IF REPORT-OUT FAILS TO
+//*             OPEN, OR RETURN-CODE=4 WHEN 050-VALIDATE-INPUT
+//*             REJECTS ANY SCENARIO RECORD - CHKRC BELOW ONLY RUNS
+//*             WHEN STEP1 RC IS NOT ZERO.
+//*****************************************************************
+//*
+//STEP1    EXEC PGM=CALC2000
+//STEPLIB  DD DSN=PROD.CALC2000.LOADLIB,DISP=SHR
+//SCENARIO DD DSN=PROD.CALC2000.SCENARIO,DISP=SHR
+//REPORT   DD DSN=PROD.CALC2000.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDIT    DD DSN=PROD.CALC2000.AUDITLOG,DISP=MOD
+//RESTART  DD DSN=PROD.CALC2000.RESTART,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSIN    DD *
+JOBX001
+3
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* PLACEHOLDER STEP THAT ONLY EXECUTES WHEN STEP1 RETURNED A
+//* NON-ZERO RC (ONE OR MORE SCENARIOS REJECTED) - SITE SCHEDULER
+//* SHOULD REPLACE IEFBR14 HERE WITH ITS OWN ALERT/PAGE STEP.
+//*
+//CHKRC    EXEC PGM=IEFBR14,COND=(0,EQ,STEP1)
+//
