@@ -0,0 +1,47 @@
+//CALC2000A JOB (ACCT),'ADHOC PROJ',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB NAME  : CALC2000A
+//* PURPOSE   : AD-HOC SINGLE-SCENARIO PROJECTION, RUN ON REQUEST BY
+//*             AN ANALYST WHO WANTS TO CHANGE AMOUNT/YEARS/RATE
+//*             WITHOUT A RECOMPILE. RUNS CALC2000 IN SYSIN SELECTION
+//*             '1' (SINGLE SCENARIO), WHICH READS ITS AMOUNT/YEARS/
+//*             RATE/RATE-STEP/FREQUENCY FROM THE SYSIN CARDS BELOW
+//*             VIA 020-ACCEPT-SCENARIO-PARMS - THIS IS THE OVERRIDE
+//*             PATH CALC2000.JCL'S SELECTION '3' (BATCH) DOES NOT
+//*             USE, SINCE BATCH TAKES ITS AMOUNT/YEARS/RATE FROM
+//*             EACH SCENARIO RECORD INSTEAD.
+//* FILE BINDING: SELECTIONS 1/2/4 NEVER OPEN SCENARIO-FILE OR
+//*             RESTART-FILE, SO THIS JOB OMITS THE SCENARIO AND
+//*             RESTART DD STATEMENTS ENTIRELY.
+//* SYSIN CARDS: LINE 1 = OPERATOR/JOB ID (READ BY 010-OPEN-REPORT-
+//*             FILE, STAMPED ON EVERY AUDIT-LOG LINE); LINE 2 = MENU
+//*             SELECTION '1'; LINES 3-7 = INVESTMENT-AMOUNT,
+//*             NUMBER-OF-YEARS, YEARLY-INTEREST-RATE, RATE-STEP
+//*             (SIGNED, E.G. +0.0 OR -0.5), COMPOUNDING-FREQUENCY
+//*             (A/Q/M) - EDIT THESE CARDS TO CHANGE THE SCENARIO
+//*             WITHOUT TOUCHING THE PROGRAM.
+//* RC HANDLING: SAME AS CALC2000.JCL - RETURN-CODE=8 ON A REPORT-OUT
+//*             OPEN FAILURE, RETURN-CODE=4 IF 050-VALIDATE-INPUT
+//*             REJECTS THE SCENARIO.
+//*****************************************************************
+//*
+//STEP1    EXEC PGM=CALC2000
+//STEPLIB  DD DSN=PROD.CALC2000.LOADLIB,DISP=SHR
+//REPORT   DD DSN=PROD.CALC2000.ADHOC.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDIT    DD DSN=PROD.CALC2000.AUDITLOG,DISP=MOD
+//SYSIN    DD *
+JOBA001
+1
+10000
+10
+5.5
++0.0
+A
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
