@@ -1,79 +1,591 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. CALC2000.
-
-      *****************************************************************
-      * Program Name : CALC2000
-      * Authors       : <Grant Peverett & Garret Finke>
-      * Course       : CIS352 Intro to Enterprise Computing
-      * Description  :
-      *   This program calculates the future value of an investment
-      *   using a fixed interest rate and number of years.
-      *   The calculation is performed three times, doubling the
-      *   investment amount each time.
-      *****************************************************************
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 INPUT-VALUES.
-          05 NUMBER-ENTERED        PIC 9      VALUE 1.
-          05 INVESTMENT-AMOUNT     PIC 9(5)   VALUE 1000.
-          05 NUMBER-OF-YEARS       PIC 99     VALUE 10.
-          05 YEARLY-INTEREST-RATE  PIC 99V9   VALUE 5.5.
-
-       01 WORK-FIELDS.
-          05 FUTURE-VALUE          PIC 9(7)V99 VALUE 0.
-          05 YEAR-COUNTER          PIC 999     VALUE 0.
-
-          05 EDITED-WHOLE-VALUE    PIC ZZ,ZZZ,ZZ9.
-          05 EDITED-DECIMAL-VALUE  PIC ZZZ,ZZZ.99.
-
-       PROCEDURE DIVISION.
-
-       000-CALCULATE-FUTURE-VALUES.
-           DISPLAY "***************************************".
-           DISPLAY "*        CALC2000 Investment Tool      *".
-           DISPLAY "*  Future Value Calculation Program   *".
-           DISPLAY "***************************************".
-           DISPLAY SPACE.
-
-           PERFORM 100-CALCULATE-FUTURE-VALUE
-
-           COMPUTE INVESTMENT-AMOUNT =
-               INVESTMENT-AMOUNT * 2
-           PERFORM 100-CALCULATE-FUTURE-VALUE
-
-           COMPUTE INVESTMENT-AMOUNT =
-               INVESTMENT-AMOUNT * 2
-           PERFORM 100-CALCULATE-FUTURE-VALUE
-
-           DISPLAY "End of session."
-           STOP RUN.
-
-       100-CALCULATE-FUTURE-VALUE.
-           DISPLAY "Calculating Future Values".
-
-           MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
-           MOVE 1 TO YEAR-COUNTER
-
-           PERFORM 120-CALCULATE-NEXT-FV
-               UNTIL YEAR-COUNTER > NUMBER-OF-YEARS
-
-           PERFORM 140-DISPLAY-VALUES.
-       
-       120-CALCULATE-NEXT-FV.
-           COMPUTE FUTURE-VALUE ROUNDED =
-              FUTURE-VALUE +
-              (FUTURE-VALUE * YEARLY-INTEREST-RATE / 100)
-           ADD 1 TO YEAR-COUNTER.
-
-       140-DISPLAY-VALUES.
-           MOVE INVESTMENT-AMOUNT TO EDITED-WHOLE-VALUE
-           MOVE FUTURE-VALUE     TO EDITED-DECIMAL-VALUE
-
-           DISPLAY "Investment Amount : " EDITED-WHOLE-VALUE
-           DISPLAY "Future Value      : " EDITED-DECIMAL-VALUE
-           DISPLAY SPACE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CALC2000.
+
+      *****************************************************************
+      * Program Name : CALC2000
+      * Authors       : <Grant Peverett & Garret Finke>
+      * Course       : CIS352 Intro to Enterprise Computing
+      * Description  :
+      *   This program calculates the future value of an investment
+      *   using a fixed interest rate and number of years.
+      *   Scenarios (amount, years, rate) are read from a sequential
+      *   SCENARIO-FILE, one 100-CALCULATE-FUTURE-VALUE call per
+      *   record, until end of file.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCENARIO-FILE ASSIGN TO "SCENARIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCENARIO-FILE-STATUS.
+
+           SELECT REPORT-OUT ASSIGN TO "REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SCENARIO-FILE.
+       01 SCENARIO-RECORD.
+          05 SCENARIO-AMOUNT       PIC 9(8).
+          05 SCENARIO-YEARS        PIC 99.
+          05 SCENARIO-RATE         PIC 99V9.
+          05 SCENARIO-RATE-STEP    PIC S9V9 SIGN LEADING SEPARATE.
+          05 SCENARIO-FREQUENCY    PIC X.
+
+       FD  REPORT-OUT.
+       01 REPORT-RECORD             PIC X(80).
+
+       FD  AUDIT-LOG.
+       01 AUDIT-RECORD               PIC X(100).
+
+       FD  RESTART-FILE.
+       01 RESTART-RECORD             PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+       01 INPUT-VALUES.
+          05 NUMBER-ENTERED        PIC 9      VALUE 1.
+          05 INVESTMENT-AMOUNT     PIC 9(8)   VALUE 1000.
+          05 NUMBER-OF-YEARS       PIC 99     VALUE 10.
+          05 YEARLY-INTEREST-RATE  PIC 99V9   VALUE 5.5.
+          05 RATE-STEP             PIC S9V9 SIGN LEADING SEPARATE
+                                              VALUE 0.
+          05 COMPOUNDING-FREQUENCY PIC X      VALUE "A".
+             88 COMPOUND-ANNUALLY          VALUE "A".
+             88 COMPOUND-QUARTERLY         VALUE "Q".
+             88 COMPOUND-MONTHLY           VALUE "M".
+          05 DECIMAL-ACCEPT-TEXT   PIC X(6)   VALUE SPACES.
+
+       01 RATE-SCHEDULE-TABLE.
+          05 RATE-SCHEDULE         PIC 99V9   OCCURS 30 TIMES.
+
+       01 WORK-FIELDS.
+          05 FUTURE-VALUE          PIC 9(7)V99 VALUE 0.
+          05 YEAR-COUNTER          PIC 999     VALUE 0.
+          05 PERIOD-COUNTER        PIC 9(5)    VALUE 0.
+          05 TOTAL-PERIODS         PIC 9(5)    VALUE 0.
+          05 PERIODS-PER-YEAR      PIC 99      VALUE 1.
+          05 PERIOD-RATE           PIC S9(3)V9(6) VALUE 0.
+          05 RATE-STEP-WORK        PIC S9(3)V9 VALUE 0.
+          05 EDITED-RATE-FOR-DISPLAY PIC Z9.9.
+          05 INPUT-VALID-SWITCH    PIC X       VALUE "Y".
+             88 INPUT-IS-VALID                 VALUE "Y".
+             88 INPUT-IS-INVALID               VALUE "N".
+          05 ANY-REJECTED-SWITCH   PIC X       VALUE "N".
+             88 ANY-RECORD-REJECTED            VALUE "Y".
+
+       01 SCENARIO-FILE-FLAGS.
+          05 SCENARIO-FILE-STATUS  PIC XX     VALUE SPACES.
+          05 SCENARIO-EOF-SWITCH   PIC X      VALUE "N".
+             88 SCENARIO-EOF                  VALUE "Y".
+          05 SCENARIO-RECORD-COUNT PIC 9(7)   VALUE 0.
+
+       01 CHECKPOINT-WORK-FIELDS.
+          05 RESTART-FILE-STATUS   PIC XX     VALUE SPACES.
+          05 CHECKPOINT-INTERVAL   PIC 9(4)   VALUE 100.
+          05 LAST-COMMITTED-RECORD PIC 9(7)   VALUE 0.
+          05 RESTART-PRESENT-SWITCH PIC X     VALUE "N".
+             88 RESTART-FILE-PRESENT           VALUE "Y".
+
+       01 REPORT-WORK-FIELDS.
+          05 REPORT-FILE-STATUS    PIC XX     VALUE SPACES.
+          05 PAGE-COUNT          PIC 9(3)   VALUE 0.
+          05 LINE-COUNT          PIC 99     VALUE 0.
+          05 LINES-PER-PAGE        PIC 99     VALUE 40.
+          05 RUN-DATE              PIC 9(6)   VALUE 0.
+          05 RUN-TIME              PIC 9(8)   VALUE 0.
+          05 EDITED-RUN-DATE       PIC 99/99/99.
+
+       01 REPORT-HEADER-LINE-1.
+          05 FILLER                PIC X(10)  VALUE "CALC2000".
+          05 FILLER                PIC X(30)  VALUE
+             "INVESTMENT PROJECTION REPORT".
+          05 FILLER                PIC X(10)  VALUE "RUN DATE:".
+          05 RHL1-RUN-DATE         PIC 99/99/99.
+          05 FILLER                PIC X(8)   VALUE "PAGE".
+          05 RHL1-PAGE-NUMBER      PIC ZZ9.
+
+       01 REPORT-HEADER-LINE-2.
+          05 FILLER                PIC X(20)  VALUE
+             "INVESTMENT AMOUNT".
+          05 FILLER                PIC X(20)  VALUE
+             "FUTURE VALUE".
+
+       01 REPORT-DETAIL-LINE.
+          05 EDITED-WHOLE-VALUE    PIC ZZ,ZZZ,ZZ9.
+          05 FILLER                PIC X(7)   VALUE SPACES.
+          05 EDITED-DECIMAL-VALUE  PIC ZZZ,ZZZ.99.
+
+       01 AUDIT-WORK-FIELDS.
+          05 AUDIT-FILE-STATUS    PIC XX     VALUE SPACES.
+          05 OPERATOR-ID           PIC X(8)   VALUE SPACES.
+
+       01 SENSITIVITY-WORK-FIELDS.
+          05 BASE-RATE             PIC 99V9   VALUE 0.
+          05 SENS-INDEX            PIC 9      VALUE 0.
+          05 SENS-RATE-TABLE.
+             10 SENS-RATE          PIC 99V9   OCCURS 3 TIMES.
+          05 SENS-FV-TABLE.
+             10 SENS-FV-YEAR       OCCURS 30 TIMES.
+                15 SENS-FV         PIC 9(7)V99 OCCURS 3 TIMES.
+          05 SENS-YEAR-WORK        PIC 999      VALUE 0.
+          05 SENS-OVERFLOW-SWITCH  PIC X        VALUE "N".
+             88 SENS-OVERFLOW-OCCURRED           VALUE "Y".
+
+       01 SENS-REPORT-HEADER-LINE-1.
+          05 FILLER                PIC X(10)  VALUE "CALC2000".
+          05 FILLER                PIC X(30)  VALUE
+             "RATE SENSITIVITY COMPARISON".
+          05 FILLER                PIC X(10)  VALUE "RUN DATE:".
+          05 SRHL1-RUN-DATE        PIC 99/99/99.
+          05 FILLER                PIC X(8)   VALUE "PAGE".
+          05 SRHL1-PAGE-NUMBER     PIC ZZ9.
+
+       01 SENS-REPORT-HEADER-LINE-2.
+          05 FILLER                PIC X(8)   VALUE "YEAR".
+          05 FILLER                PIC X(5)   VALUE SPACES.
+          05 SRHL2-RATE-1          PIC Z9.9.
+          05 FILLER                PIC X(3)   VALUE "%".
+          05 FILLER                PIC X(10)  VALUE SPACES.
+          05 SRHL2-RATE-2          PIC Z9.9.
+          05 FILLER                PIC X(3)   VALUE "%".
+          05 FILLER                PIC X(10)  VALUE SPACES.
+          05 SRHL2-RATE-3          PIC Z9.9.
+          05 FILLER                PIC X(1)   VALUE "%".
+
+       01 SENS-REPORT-DETAIL-LINE.
+          05 SRDL-YEAR             PIC Z9.
+          05 FILLER                PIC X(6)   VALUE SPACES.
+          05 SRDL-FUTURE-VALUE-1   PIC ZZZ,ZZZ.99.
+          05 FILLER                PIC X(5)   VALUE SPACES.
+          05 SRDL-FUTURE-VALUE-2   PIC ZZZ,ZZZ.99.
+          05 FILLER                PIC X(5)   VALUE SPACES.
+          05 SRDL-FUTURE-VALUE-3   PIC ZZZ,ZZZ.99.
+
+       01 AUDIT-LOG-LINE.
+          05 ALL-RUN-DATE          PIC 9(6).
+          05 FILLER                PIC X      VALUE SPACE.
+          05 ALL-RUN-TIME          PIC 9(8).
+          05 FILLER                PIC X      VALUE SPACE.
+          05 ALL-OPERATOR-ID       PIC X(8).
+          05 FILLER                PIC X      VALUE SPACE.
+          05 ALL-INVESTMENT-AMOUNT PIC ZZ,ZZZ,ZZ9.
+          05 FILLER                PIC X      VALUE SPACE.
+          05 ALL-FUTURE-VALUE      PIC ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+
+       000-CALCULATE-FUTURE-VALUES.
+           DISPLAY "***************************************".
+           DISPLAY "*        CALC2000 Investment Tool      *".
+           DISPLAY "*  Future Value Calculation Program   *".
+           DISPLAY "***************************************".
+           DISPLAY SPACE.
+
+           PERFORM 010-OPEN-REPORT-FILE
+
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open REPORT-OUT, status "
+                   REPORT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "End of session."
+               STOP RUN
+           END-IF
+
+           PERFORM 005-SHOW-MENU
+
+           EVALUATE NUMBER-ENTERED
+               WHEN 1
+                   PERFORM 012-WRITE-REPORT-HEADER
+                   PERFORM 030-PROCESS-SINGLE-SCENARIO
+               WHEN 2
+                   PERFORM 012-WRITE-REPORT-HEADER
+                   PERFORM 040-PROCESS-DOUBLING-SERIES
+               WHEN 3
+                   PERFORM 012-WRITE-REPORT-HEADER
+                   PERFORM 045-PROCESS-BATCH-FILE
+               WHEN 4
+                   PERFORM 060-PROCESS-RATE-SENSITIVITY
+               WHEN OTHER
+                   DISPLAY "Invalid menu selection - ending run."
+           END-EVALUATE
+
+           CLOSE REPORT-OUT
+
+           IF ANY-RECORD-REJECTED
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "End of session."
+           STOP RUN.
+
+       005-SHOW-MENU.
+           DISPLAY "1 = Single scenario".
+           DISPLAY "2 = Doubling series (today's behavior)".
+           DISPLAY "3 = Load scenarios from batch file".
+           DISPLAY "4 = Rate sensitivity comparison".
+           DISPLAY "Enter selection: ".
+           ACCEPT NUMBER-ENTERED.
+
+       020-ACCEPT-SCENARIO-PARMS.
+           DISPLAY "Enter INVESTMENT-AMOUNT (SYSIN override): "
+           ACCEPT INVESTMENT-AMOUNT
+           DISPLAY "Enter NUMBER-OF-YEARS (SYSIN override): "
+           ACCEPT NUMBER-OF-YEARS
+           DISPLAY "Enter YEARLY-INTEREST-RATE (SYSIN override): "
+           ACCEPT DECIMAL-ACCEPT-TEXT
+           MOVE FUNCTION NUMVAL(DECIMAL-ACCEPT-TEXT)
+               TO YEARLY-INTEREST-RATE
+           DISPLAY "Enter RATE-STEP, +/- per year (SYSIN override): "
+           ACCEPT DECIMAL-ACCEPT-TEXT
+           MOVE FUNCTION NUMVAL(DECIMAL-ACCEPT-TEXT)
+               TO RATE-STEP
+           DISPLAY "Enter COMPOUNDING-FREQUENCY A/Q/M (SYSIN ovrd): "
+           ACCEPT COMPOUNDING-FREQUENCY.
+
+       030-PROCESS-SINGLE-SCENARIO.
+           PERFORM 020-ACCEPT-SCENARIO-PARMS
+           PERFORM 050-VALIDATE-INPUT
+           IF INPUT-IS-VALID
+               PERFORM 100-CALCULATE-FUTURE-VALUE
+           ELSE
+               DISPLAY "Scenario rejected - skipping."
+           END-IF.
+
+       040-PROCESS-DOUBLING-SERIES.
+           PERFORM 020-ACCEPT-SCENARIO-PARMS
+           PERFORM 050-VALIDATE-INPUT
+           IF INPUT-IS-VALID
+               PERFORM 100-CALCULATE-FUTURE-VALUE
+
+               COMPUTE INVESTMENT-AMOUNT =
+                   INVESTMENT-AMOUNT * 2
+               PERFORM 100-CALCULATE-FUTURE-VALUE
+
+               COMPUTE INVESTMENT-AMOUNT =
+                   INVESTMENT-AMOUNT * 2
+               PERFORM 100-CALCULATE-FUTURE-VALUE
+           ELSE
+               DISPLAY "Scenario rejected - skipping."
+           END-IF.
+
+       045-PROCESS-BATCH-FILE.
+           OPEN INPUT SCENARIO-FILE
+
+           IF SCENARIO-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open SCENARIO-FILE, status "
+                   SCENARIO-FILE-STATUS
+               SET ANY-RECORD-REJECTED TO TRUE
+           ELSE
+               PERFORM 070-CHECK-RESTART
+
+               PERFORM 047-READ-SCENARIO-RECORD
+
+               IF RESTART-FILE-PRESENT
+                   PERFORM UNTIL SCENARIO-EOF
+                       OR SCENARIO-RECORD-COUNT >= LAST-COMMITTED-RECORD
+                       ADD 1 TO SCENARIO-RECORD-COUNT
+                       PERFORM 047-READ-SCENARIO-RECORD
+                   END-PERFORM
+                   DISPLAY "Restart: resuming after record "
+                       LAST-COMMITTED-RECORD
+               END-IF
+
+               PERFORM UNTIL SCENARIO-EOF
+                   MOVE SCENARIO-AMOUNT      TO INVESTMENT-AMOUNT
+                   MOVE SCENARIO-YEARS       TO NUMBER-OF-YEARS
+                   MOVE SCENARIO-RATE        TO YEARLY-INTEREST-RATE
+                   MOVE SCENARIO-RATE-STEP   TO RATE-STEP
+                   MOVE SCENARIO-FREQUENCY   TO COMPOUNDING-FREQUENCY
+
+                   PERFORM 050-VALIDATE-INPUT
+                   IF INPUT-IS-VALID
+                       PERFORM 100-CALCULATE-FUTURE-VALUE
+                   ELSE
+                       DISPLAY "Scenario rejected - skipping record."
+                   END-IF
+
+                   ADD 1 TO SCENARIO-RECORD-COUNT
+                   IF FUNCTION MOD (SCENARIO-RECORD-COUNT
+                                    CHECKPOINT-INTERVAL) = 0
+                       PERFORM 080-WRITE-CHECKPOINT
+                   END-IF
+
+                   PERFORM 047-READ-SCENARIO-RECORD
+               END-PERFORM
+
+               CLOSE SCENARIO-FILE
+
+               PERFORM 085-CLEAR-CHECKPOINT
+           END-IF.
+
+       070-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-RECORD TO LAST-COMMITTED-RECORD
+               END-READ
+               CLOSE RESTART-FILE
+               IF LAST-COMMITTED-RECORD > 0
+                   SET RESTART-FILE-PRESENT TO TRUE
+                   DISPLAY "Restart file found - last committed record "
+                       LAST-COMMITTED-RECORD
+               END-IF
+           END-IF.
+
+       080-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE SCENARIO-RECORD-COUNT TO RESTART-RECORD
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           DISPLAY "Checkpoint written at record "
+               SCENARIO-RECORD-COUNT.
+
+       085-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RESTART-RECORD
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       060-PROCESS-RATE-SENSITIVITY.
+           PERFORM 020-ACCEPT-SCENARIO-PARMS
+           PERFORM 050-VALIDATE-INPUT
+           IF INPUT-IS-INVALID
+               DISPLAY "Scenario rejected - skipping."
+           ELSE
+               PERFORM 105-SET-COMPOUNDING-PERIODS
+
+               MOVE YEARLY-INTEREST-RATE TO BASE-RATE
+
+               IF BASE-RATE < 1.0
+                   MOVE 0 TO SENS-RATE (1)
+               ELSE
+                   COMPUTE SENS-RATE (1) = BASE-RATE - 1
+               END-IF
+               MOVE BASE-RATE TO SENS-RATE (2)
+               COMPUTE SENS-RATE (3) = BASE-RATE + 1
+
+               MOVE "N" TO SENS-OVERFLOW-SWITCH
+
+               PERFORM VARYING SENS-INDEX FROM 1 BY 1
+                       UNTIL SENS-INDEX > 3
+                   MOVE SENS-RATE (SENS-INDEX) TO YEARLY-INTEREST-RATE
+                   PERFORM 065-BUILD-RATE-SCHEDULE
+                   PERFORM 062-RUN-SENSITIVITY-YEARS
+                   IF INPUT-IS-VALID
+                       PERFORM 090-WRITE-AUDIT-LOG
+                   ELSE
+                       SET SENS-OVERFLOW-OCCURRED TO TRUE
+                   END-IF
+               END-PERFORM
+
+               MOVE BASE-RATE TO YEARLY-INTEREST-RATE
+               IF SENS-OVERFLOW-OCCURRED
+                   DISPLAY "Rate sensitivity report skipped - "
+                       "one or more rate columns overflowed."
+               ELSE
+                   PERFORM 067-WRITE-SENSITIVITY-REPORT
+               END-IF
+           END-IF.
+
+       062-RUN-SENSITIVITY-YEARS.
+           SET INPUT-IS-VALID TO TRUE
+           MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
+           MOVE 1 TO YEAR-COUNTER
+           MOVE 1 TO PERIOD-COUNTER
+           COMPUTE TOTAL-PERIODS = NUMBER-OF-YEARS * PERIODS-PER-YEAR
+
+           PERFORM UNTIL PERIOD-COUNTER > TOTAL-PERIODS
+                       OR INPUT-IS-INVALID
+               MOVE YEAR-COUNTER TO SENS-YEAR-WORK
+               PERFORM 120-CALCULATE-NEXT-FV
+               IF INPUT-IS-VALID AND YEAR-COUNTER NOT = SENS-YEAR-WORK
+                   MOVE FUTURE-VALUE
+                       TO SENS-FV (SENS-YEAR-WORK SENS-INDEX)
+               END-IF
+           END-PERFORM.
+
+       067-WRITE-SENSITIVITY-REPORT.
+           PERFORM 069-WRITE-SENSITIVITY-HEADER
+
+           PERFORM VARYING YEAR-COUNTER FROM 1 BY 1
+                   UNTIL YEAR-COUNTER > NUMBER-OF-YEARS
+               IF LINE-COUNT > LINES-PER-PAGE
+                   PERFORM 069-WRITE-SENSITIVITY-HEADER
+               END-IF
+               MOVE YEAR-COUNTER TO SRDL-YEAR
+               MOVE SENS-FV (YEAR-COUNTER 1) TO SRDL-FUTURE-VALUE-1
+               MOVE SENS-FV (YEAR-COUNTER 2) TO SRDL-FUTURE-VALUE-2
+               MOVE SENS-FV (YEAR-COUNTER 3) TO SRDL-FUTURE-VALUE-3
+               WRITE REPORT-RECORD FROM SENS-REPORT-DETAIL-LINE
+               ADD 1 TO LINE-COUNT
+           END-PERFORM.
+
+       069-WRITE-SENSITIVITY-HEADER.
+           ADD 1 TO PAGE-COUNT
+           MOVE EDITED-RUN-DATE TO SRHL1-RUN-DATE
+           MOVE PAGE-COUNT      TO SRHL1-PAGE-NUMBER
+           WRITE REPORT-RECORD FROM SENS-REPORT-HEADER-LINE-1
+
+           MOVE SENS-RATE (1) TO SRHL2-RATE-1
+           MOVE SENS-RATE (2) TO SRHL2-RATE-2
+           MOVE SENS-RATE (3) TO SRHL2-RATE-3
+           WRITE REPORT-RECORD FROM SENS-REPORT-HEADER-LINE-2
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 0 TO LINE-COUNT.
+
+       010-OPEN-REPORT-FILE.
+           OPEN OUTPUT REPORT-OUT
+           ACCEPT RUN-DATE FROM DATE
+           ACCEPT RUN-TIME FROM TIME
+           ACCEPT OPERATOR-ID
+           MOVE RUN-DATE TO EDITED-RUN-DATE
+           MOVE 0 TO PAGE-COUNT
+           MOVE 0 TO LINE-COUNT.
+
+       012-WRITE-REPORT-HEADER.
+           ADD 1 TO PAGE-COUNT
+           MOVE EDITED-RUN-DATE TO RHL1-RUN-DATE
+           MOVE PAGE-COUNT    TO RHL1-PAGE-NUMBER
+           WRITE REPORT-RECORD FROM REPORT-HEADER-LINE-1
+           WRITE REPORT-RECORD FROM REPORT-HEADER-LINE-2
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 0 TO LINE-COUNT.
+
+       050-VALIDATE-INPUT.
+           SET INPUT-IS-VALID TO TRUE
+
+           IF NUMBER-OF-YEARS < 1 OR NUMBER-OF-YEARS > 30
+               SET INPUT-IS-INVALID TO TRUE
+               SET ANY-RECORD-REJECTED TO TRUE
+               DISPLAY "REJECTED: NUMBER-OF-YEARS " NUMBER-OF-YEARS
+                   " is out of range (1-30)."
+           END-IF
+
+           IF YEARLY-INTEREST-RATE > 30.0
+               SET INPUT-IS-INVALID TO TRUE
+               SET ANY-RECORD-REJECTED TO TRUE
+               MOVE YEARLY-INTEREST-RATE TO EDITED-RATE-FOR-DISPLAY
+               DISPLAY "REJECTED: YEARLY-INTEREST-RATE "
+                   EDITED-RATE-FOR-DISPLAY " is out of range (0-30)."
+           END-IF
+
+           IF INVESTMENT-AMOUNT < 1 OR INVESTMENT-AMOUNT > 9999999
+               SET INPUT-IS-INVALID TO TRUE
+               SET ANY-RECORD-REJECTED TO TRUE
+               DISPLAY "REJECTED: INVESTMENT-AMOUNT " INVESTMENT-AMOUNT
+                   " would overflow FUTURE-VALUE."
+           END-IF.
+
+       090-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE RUN-DATE          TO ALL-RUN-DATE
+           MOVE RUN-TIME          TO ALL-RUN-TIME
+           MOVE OPERATOR-ID       TO ALL-OPERATOR-ID
+           MOVE INVESTMENT-AMOUNT TO ALL-INVESTMENT-AMOUNT
+           MOVE FUTURE-VALUE      TO ALL-FUTURE-VALUE
+           WRITE AUDIT-RECORD FROM AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+
+       047-READ-SCENARIO-RECORD.
+           READ SCENARIO-FILE
+               AT END
+                   MOVE "Y" TO SCENARIO-EOF-SWITCH
+           END-READ.
+
+       100-CALCULATE-FUTURE-VALUE.
+           DISPLAY "Calculating Future Values".
+           SET INPUT-IS-VALID TO TRUE
+
+           PERFORM 065-BUILD-RATE-SCHEDULE
+           PERFORM 105-SET-COMPOUNDING-PERIODS
+
+           MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
+           MOVE 1 TO YEAR-COUNTER
+           MOVE 1 TO PERIOD-COUNTER
+           COMPUTE TOTAL-PERIODS = NUMBER-OF-YEARS * PERIODS-PER-YEAR
+
+           PERFORM 120-CALCULATE-NEXT-FV
+               UNTIL PERIOD-COUNTER > TOTAL-PERIODS
+                  OR INPUT-IS-INVALID
+
+           IF INPUT-IS-VALID
+               PERFORM 140-WRITE-REPORT-LINE
+               PERFORM 090-WRITE-AUDIT-LOG
+           END-IF.
+
+       065-BUILD-RATE-SCHEDULE.
+           MOVE YEARLY-INTEREST-RATE TO RATE-SCHEDULE (1)
+           MOVE YEARLY-INTEREST-RATE TO RATE-STEP-WORK
+
+           PERFORM VARYING YEAR-COUNTER FROM 2 BY 1
+                   UNTIL YEAR-COUNTER > NUMBER-OF-YEARS
+               COMPUTE RATE-STEP-WORK = RATE-STEP-WORK + RATE-STEP
+               IF RATE-STEP-WORK < 0
+                   MOVE 0 TO RATE-STEP-WORK
+               END-IF
+               IF RATE-STEP-WORK > 99.9
+                   MOVE 99.9 TO RATE-STEP-WORK
+               END-IF
+               MOVE RATE-STEP-WORK TO RATE-SCHEDULE (YEAR-COUNTER)
+           END-PERFORM.
+
+       105-SET-COMPOUNDING-PERIODS.
+           EVALUATE TRUE
+               WHEN COMPOUND-MONTHLY
+                   MOVE 12 TO PERIODS-PER-YEAR
+               WHEN COMPOUND-QUARTERLY
+                   MOVE 4 TO PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 1 TO PERIODS-PER-YEAR
+           END-EVALUATE.
+
+       120-CALCULATE-NEXT-FV.
+           COMPUTE PERIOD-RATE ROUNDED =
+              RATE-SCHEDULE (YEAR-COUNTER) / PERIODS-PER-YEAR
+           COMPUTE FUTURE-VALUE ROUNDED =
+              FUTURE-VALUE +
+              (FUTURE-VALUE * PERIOD-RATE / 100)
+               ON SIZE ERROR
+                   DISPLAY "REJECTED: FUTURE-VALUE overflow "
+                       "during compounding."
+                   SET INPUT-IS-INVALID TO TRUE
+                   SET ANY-RECORD-REJECTED TO TRUE
+           END-COMPUTE
+           ADD 1 TO PERIOD-COUNTER
+           IF PERIOD-COUNTER > (YEAR-COUNTER * PERIODS-PER-YEAR)
+               ADD 1 TO YEAR-COUNTER
+           END-IF.
+
+       140-WRITE-REPORT-LINE.
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 012-WRITE-REPORT-HEADER
+           END-IF
+
+           MOVE INVESTMENT-AMOUNT TO EDITED-WHOLE-VALUE
+           MOVE FUTURE-VALUE     TO EDITED-DECIMAL-VALUE
+           WRITE REPORT-RECORD FROM REPORT-DETAIL-LINE
+           ADD 1 TO LINE-COUNT.
